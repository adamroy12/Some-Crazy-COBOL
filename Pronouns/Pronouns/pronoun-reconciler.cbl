@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "pronoun-reconciler".
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT F-PEOPLE-FILE ASSIGN TO "people.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT RECONCILE-REPORT-FILE
+                 ASSIGN TO "reconcilereport.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT AUDIT-LOG-FILE
+                 ASSIGN TO "peopleaudit.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-AL-FILE-STATUS.
+               SELECT CHECKPOINT-FILE
+                 ASSIGN TO "filtercheckpoint.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-CKPT-FILE-STATUS.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-PEOPLE-FILE.
+           01 RC-PERSON.
+             05 RC-PERSON-NAME PIC X(20).
+             05 RC-PERSON-PRONOUN.
+               10 RC-PERSON-PRONOUN-NOM PIC X(8).
+               10 RC-PERSON-PRONOUN-OBJ PIC X(8).
+               10 RC-PERSON-PRONOUN-POSS PIC X(8).
+           FD RECONCILE-REPORT-FILE.
+           01 RP-RECORD PIC X(100).
+           FD AUDIT-LOG-FILE.
+           01 AL-RECORD.
+             COPY "AUDITLOG.CPY".
+           FD CHECKPOINT-FILE.
+           01 CK-RECORD PIC 9(8).
+       WORKING-STORAGE SECTION.
+           01 WS-AL-FILE-STATUS PIC X(2).
+           01 WS-CKPT-FILE-STATUS PIC X(2).
+           01 WS-OPERATOR-ID PIC X(8).
+           01 WS-TERMINAL-ID PIC X(8).
+           01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-PEOPLE-COUNT PIC 9(4).
+           01 WS-DUP-COUNT PIC 9(4).
+           01 WS-I PIC 9(4).
+           01 WS-J PIC 9(4).
+           01 WS-SURVIVOR-INDEX PIC 9(4).
+           78 WS-PEOPLE-TABLE-MAX VALUE 2000.
+           01 WS-PEOPLE-TABLE.
+             05 WS-PEOPLE-ENTRY OCCURS 2000 TIMES.
+               10 WS-PT-NAME PIC X(20).
+               10 WS-PT-NOM PIC X(8).
+               10 WS-PT-OBJ PIC X(8).
+               10 WS-PT-POSS PIC X(8).
+               10 WS-PT-KEEP PIC X(1).
+      * repeated names are collapsed to their most recent (highest
+      * index) pronoun pair, since people.dat is appended to in
+      * chronological order.
+       PROCEDURE DIVISION.
+           PERFORM LOAD-PEOPLE-TABLE.
+           PERFORM FIND-DUPLICATE-NAMES.
+           PERFORM WRITE-RECONCILED-FILE.
+           PERFORM RESET-FILTER-CHECKPOINT.
+           STOP RUN.
+
+       LOAD-PEOPLE-TABLE.
+           MOVE 0 TO WS-PEOPLE-COUNT.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-PEOPLE-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+             READ F-PEOPLE-FILE
+               NOT AT END
+                 IF WS-PEOPLE-COUNT = WS-PEOPLE-TABLE-MAX
+                   DISPLAY "PEOPLE.DAT EXCEEDS RECONCILER TABLE "
+                       "CAPACITY - ABORTING RUN"
+                   CLOSE F-PEOPLE-FILE
+                   STOP RUN
+                 END-IF
+                 ADD 1 TO WS-PEOPLE-COUNT
+                 MOVE RC-PERSON-NAME TO WS-PT-NAME(WS-PEOPLE-COUNT)
+                 MOVE RC-PERSON-PRONOUN-NOM
+                   TO WS-PT-NOM(WS-PEOPLE-COUNT)
+                 MOVE RC-PERSON-PRONOUN-OBJ
+                   TO WS-PT-OBJ(WS-PEOPLE-COUNT)
+                 MOVE RC-PERSON-PRONOUN-POSS
+                   TO WS-PT-POSS(WS-PEOPLE-COUNT)
+                 MOVE "Y" TO WS-PT-KEEP(WS-PEOPLE-COUNT)
+               AT END
+                 MOVE 1 TO WS-FILE-IS-ENDED
+             END-READ
+           END-PERFORM.
+           CLOSE F-PEOPLE-FILE.
+
+       FIND-DUPLICATE-NAMES.
+           OPEN OUTPUT RECONCILE-REPORT-FILE.
+           MOVE 0 TO WS-DUP-COUNT.
+      * each discarded row is compared only to the single surviving
+      * (highest-index) row for its name, never to an intermediate
+      * duplicate that is itself later superseded - that keeps the
+      * collapse report and audit trail an accurate before/after of
+      * what actually ended up in people.dat.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-PEOPLE-COUNT
+             IF WS-PT-NAME(WS-I) NOT = SPACES
+               PERFORM FIND-SURVIVOR-INDEX
+               IF WS-SURVIVOR-INDEX NOT = WS-I
+                 MOVE "N" TO WS-PT-KEEP(WS-I)
+                 ADD 1 TO WS-DUP-COUNT
+                 PERFORM WRITE-COLLAPSE-REPORT-LINE
+                 PERFORM WRITE-COLLAPSE-AUDIT-ENTRY
+               END-IF
+             END-IF
+           END-PERFORM.
+           IF WS-DUP-COUNT = 0
+             MOVE "NO DUPLICATE NAMES FOUND" TO RP-RECORD
+             WRITE RP-RECORD
+           END-IF.
+           CLOSE RECONCILE-REPORT-FILE.
+
+       FIND-SURVIVOR-INDEX.
+           MOVE WS-I TO WS-SURVIVOR-INDEX.
+           PERFORM VARYING WS-J FROM WS-I BY 1
+               UNTIL WS-J > WS-PEOPLE-COUNT
+             IF WS-PT-NAME(WS-J) = WS-PT-NAME(WS-I)
+               MOVE WS-J TO WS-SURVIVOR-INDEX
+             END-IF
+           END-PERFORM.
+
+       WRITE-COLLAPSE-REPORT-LINE.
+           MOVE SPACES TO RP-RECORD.
+           STRING "COLLAPSED " DELIMITED BY SIZE
+                  WS-PT-NAME(WS-I) DELIMITED BY SIZE
+                  " WAS " DELIMITED BY SIZE
+                  WS-PT-NOM(WS-I) DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  WS-PT-OBJ(WS-I) DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  WS-PT-POSS(WS-I) DELIMITED BY SIZE
+                  " NOW " DELIMITED BY SIZE
+                  WS-PT-NOM(WS-SURVIVOR-INDEX) DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  WS-PT-OBJ(WS-SURVIVOR-INDEX) DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  WS-PT-POSS(WS-SURVIVOR-INDEX) DELIMITED BY SIZE
+             INTO RP-RECORD
+           END-STRING.
+           WRITE RP-RECORD.
+
+       WRITE-RECONCILED-FILE.
+           OPEN OUTPUT F-PEOPLE-FILE.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-PEOPLE-COUNT
+             IF WS-PT-KEEP(WS-I) = "Y"
+               MOVE WS-PT-NAME(WS-I) TO RC-PERSON-NAME
+               MOVE WS-PT-NOM(WS-I) TO RC-PERSON-PRONOUN-NOM
+               MOVE WS-PT-OBJ(WS-I) TO RC-PERSON-PRONOUN-OBJ
+               MOVE WS-PT-POSS(WS-I) TO RC-PERSON-PRONOUN-POSS
+               WRITE RC-PERSON
+             END-IF
+           END-PERFORM.
+           CLOSE F-PEOPLE-FILE.
+
+       WRITE-COLLAPSE-AUDIT-ENTRY.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+           ACCEPT WS-TERMINAL-ID FROM ENVIRONMENT "TERMINAL".
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AL-FILE-STATUS = "35"
+             OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE SPACES TO AL-RECORD.
+           ACCEPT AL-DATE FROM DATE YYYYMMDD.
+           ACCEPT AL-TIME FROM TIME.
+           MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID.
+           MOVE WS-TERMINAL-ID TO AL-TERMINAL-ID.
+           MOVE "AMEND" TO AL-ACTION.
+           MOVE WS-PT-NAME(WS-I) TO AL-NAME.
+           MOVE WS-PT-NOM(WS-I) TO AL-BEFORE-NOM.
+           MOVE WS-PT-OBJ(WS-I) TO AL-BEFORE-OBJ.
+           MOVE WS-PT-POSS(WS-I) TO AL-BEFORE-POSS.
+           MOVE WS-PT-NOM(WS-SURVIVOR-INDEX) TO AL-AFTER-NOM.
+           MOVE WS-PT-OBJ(WS-SURVIVOR-INDEX) TO AL-AFTER-OBJ.
+           MOVE WS-PT-POSS(WS-SURVIVOR-INDEX) TO AL-AFTER-POSS.
+           WRITE AL-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+       RESET-FILTER-CHECKPOINT.
+      * people.dat has just been rewritten - record counts and record
+      * positions no longer match what filtercheckpoint.dat measured,
+      * so the checkpoint is truncated to force the next pronoun-
+      * filterer run to fall back to a full rebuild instead of
+      * resuming against a now-stale position.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
