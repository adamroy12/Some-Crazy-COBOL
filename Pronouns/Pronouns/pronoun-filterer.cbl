@@ -4,39 +4,191 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
                SELECT F-PEOPLE-FILE ASSIGN TO "people.dat"
-                 ORGANISATION IS LINE SEQUENTIAL.
+                 ORGANIZATION IS LINE SEQUENTIAL.
                SELECT SHE-PEOPLE-FILE ASSIGN TO "sheherpeople.dat"
-                 ORGANISATION IS LINE SEQUENTIAL.
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-SHE-FILE-STATUS.
+               SELECT HE-PEOPLE-FILE ASSIGN TO "hethempeople.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-HE-FILE-STATUS.
+               SELECT THEY-PEOPLE-FILE ASSIGN TO "theythempeople.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-THEY-FILE-STATUS.
+               SELECT OTHER-PEOPLE-FILE
+                 ASSIGN TO "otherpronounpeople.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-OTHER-FILE-STATUS.
+               SELECT CHECKPOINT-FILE
+                 ASSIGN TO "filtercheckpoint.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-CKPT-FILE-STATUS.
        DATA DIVISION.
            FILE SECTION.
            FD F-PEOPLE-FILE.
            01 RC-PERSON.
              05 RC-PERSON-NAME PIC X(20).
              05 RC-PERSON-PRONOUN.
-               10 RC-PERSON-PRONOUN-NOM PIC X(4).
-               10 RC-PERSON-PRONOUN-OBJ PIC X(4).
+               10 RC-PERSON-PRONOUN-NOM PIC X(8).
+               10 RC-PERSON-PRONOUN-OBJ PIC X(8).
+               10 RC-PERSON-PRONOUN-POSS PIC X(8).
            FD SHE-PEOPLE-FILE.
-           01 RC-SHE-PERSON PIC X(28).
+           01 RC-SHE-PERSON PIC X(44).
+           FD HE-PEOPLE-FILE.
+           01 RC-HE-PERSON PIC X(44).
+           FD THEY-PEOPLE-FILE.
+           01 RC-THEY-PERSON PIC X(44).
+           FD OTHER-PEOPLE-FILE.
+           01 RC-OTHER-PERSON PIC X(44).
+           FD CHECKPOINT-FILE.
+           01 CK-RECORD PIC 9(8).
            WORKING-STORAGE SECTION.
+           COPY "PRONSET.CPY".
            01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-SHE-FILE-STATUS PIC X(2).
+           01 WS-HE-FILE-STATUS PIC X(2).
+           01 WS-THEY-FILE-STATUS PIC X(2).
+           01 WS-OTHER-FILE-STATUS PIC X(2).
+           01 WS-CKPT-FILE-STATUS PIC X(2).
+           01 WS-RUN-MODE PIC X(1).
+             88 FULL-REBUILD-REQUESTED VALUE "F" "f".
+           01 WS-RECORDS-TO-SKIP PIC 9(8).
+           01 WS-RECORDS-PROCESSED PIC 9(8).
+           01 WS-SKIP-COUNTER PIC 9(8).
+           01 WS-PRONSET-INDEX PIC 9(2).
+           01 WS-MATCHED-FILE-CODE PIC X(1).
+           01 WS-MATCH-SW PIC X(1).
+             88 MATCH-WAS-FOUND VALUE "Y".
+             88 MATCH-WAS-NOT-FOUND VALUE "N".
+           01 WS-VALID-CKPT-SW PIC X(1).
+             88 VALID-CKPT-FOUND VALUE "Y".
        PROCEDURE DIVISION.
+           DISPLAY "FULL REBUILD OR RESUME FROM CHECKPOINT (F/R) :"
+               WITH NO ADVANCING.
+           ACCEPT WS-RUN-MODE.
+
+           PERFORM ESTABLISH-STARTING-POINT.
+           PERFORM FILTER-PEOPLE-FILE.
+           PERFORM SAVE-CHECKPOINT.
+
+           CLOSE SHE-PEOPLE-FILE.
+           CLOSE HE-PEOPLE-FILE.
+           CLOSE THEY-PEOPLE-FILE.
+           CLOSE OTHER-PEOPLE-FILE.
+           CLOSE F-PEOPLE-FILE.
+           STOP RUN.
+
+       ESTABLISH-STARTING-POINT.
+           MOVE 0 TO WS-RECORDS-TO-SKIP.
+           MOVE "N" TO WS-VALID-CKPT-SW.
+           IF NOT FULL-REBUILD-REQUESTED
+             OPEN INPUT CHECKPOINT-FILE
+             IF WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE CK-RECORD TO WS-RECORDS-TO-SKIP
+                   MOVE "Y" TO WS-VALID-CKPT-SW
+               END-READ
+               CLOSE CHECKPOINT-FILE
+             END-IF
+           END-IF.
+
+      * a missing, empty or truncated checkpoint (or the reconciler
+      * having just rewritten people.dat out from under it) leaves no
+      * valid position to resume from, so fall back to a full rebuild
+      * rather than resume against a stale record count.
+           IF FULL-REBUILD-REQUESTED OR NOT VALID-CKPT-FOUND
+             MOVE 0 TO WS-RECORDS-TO-SKIP
+             OPEN OUTPUT SHE-PEOPLE-FILE
+             OPEN OUTPUT HE-PEOPLE-FILE
+             OPEN OUTPUT THEY-PEOPLE-FILE
+             OPEN OUTPUT OTHER-PEOPLE-FILE
+           ELSE
+             OPEN EXTEND SHE-PEOPLE-FILE
+             IF WS-SHE-FILE-STATUS = "35"
+               OPEN OUTPUT SHE-PEOPLE-FILE
+             END-IF
+             OPEN EXTEND HE-PEOPLE-FILE
+             IF WS-HE-FILE-STATUS = "35"
+               OPEN OUTPUT HE-PEOPLE-FILE
+             END-IF
+             OPEN EXTEND THEY-PEOPLE-FILE
+             IF WS-THEY-FILE-STATUS = "35"
+               OPEN OUTPUT THEY-PEOPLE-FILE
+             END-IF
+             OPEN EXTEND OTHER-PEOPLE-FILE
+             IF WS-OTHER-FILE-STATUS = "35"
+               OPEN OUTPUT OTHER-PEOPLE-FILE
+             END-IF
+           END-IF.
+
            OPEN INPUT F-PEOPLE-FILE.
-           OPEN OUTPUT SHE-PEOPLE-FILE.
            MOVE 0 TO WS-FILE-IS-ENDED.
+           MOVE WS-RECORDS-TO-SKIP TO WS-RECORDS-PROCESSED.
+           PERFORM WS-RECORDS-TO-SKIP TIMES
+             READ F-PEOPLE-FILE
+               AT END
+                 MOVE 1 TO WS-FILE-IS-ENDED
+             END-READ
+           END-PERFORM.
 
+       FILTER-PEOPLE-FILE.
            PERFORM UNTIL WS-FILE-IS-ENDED = 1
              READ F-PEOPLE-FILE
                NOT AT END
-                 IF RC-PERSON-PRONOUN-NOM = "she"
-                  AND RC-PERSON-PRONOUN-OBJ = "her"
-                   MOVE RC-PERSON TO RC-SHE-PERSON
-                   WRITE RC-SHE-PERSON
-                   END-WRITE
+                 ADD 1 TO WS-RECORDS-PROCESSED
+                 PERFORM MATCH-PRONOUN-SET
+                 IF MATCH-WAS-FOUND
+                   EVALUATE WS-MATCHED-FILE-CODE
+                     WHEN "S"
+                       MOVE RC-PERSON TO RC-SHE-PERSON
+                       WRITE RC-SHE-PERSON
+                     WHEN "H"
+                       MOVE RC-PERSON TO RC-HE-PERSON
+                       WRITE RC-HE-PERSON
+                     WHEN "T"
+                       MOVE RC-PERSON TO RC-THEY-PERSON
+                       WRITE RC-THEY-PERSON
+                     WHEN OTHER
+                       DISPLAY "WARNING - PRONOUN SET FOR "
+                           RC-PERSON-NAME " MATCHED FILE CODE '"
+                           WS-MATCHED-FILE-CODE
+                           "' WITH NO EXTRACT FILE - ROUTED TO "
+                           "OTHERPRONOUNPEOPLE.DAT"
+                       MOVE RC-PERSON TO RC-OTHER-PERSON
+                       WRITE RC-OTHER-PERSON
+                   END-EVALUATE
+                 ELSE
+                   DISPLAY "WARNING - PRONOUN SET FOR "
+                       RC-PERSON-NAME " (" RC-PERSON-PRONOUN-NOM "/"
+                       RC-PERSON-PRONOUN-OBJ
+                       ") DID NOT MATCH ANY KNOWN PRONOUN SET - "
+                       "ROUTED TO OTHERPRONOUNPEOPLE.DAT"
+                   MOVE RC-PERSON TO RC-OTHER-PERSON
+                   WRITE RC-OTHER-PERSON
                  END-IF
                AT END
                    MOVE 1 TO WS-FILE-IS-ENDED
              END-READ
            END-PERFORM.
 
-           CLOSE SHE-PEOPLE-FILE.
-           CLOSE F-PEOPLE-FILE.
+       MATCH-PRONOUN-SET.
+           MOVE "N" TO WS-MATCH-SW.
+           MOVE SPACES TO WS-MATCHED-FILE-CODE.
+           PERFORM VARYING WS-PRONSET-INDEX FROM 1 BY 1
+               UNTIL WS-PRONSET-INDEX > PRONSET-COUNT
+             IF RC-PERSON-PRONOUN-NOM = PRONSET-NOM(WS-PRONSET-INDEX)
+                AND RC-PERSON-PRONOUN-OBJ
+                  = PRONSET-OBJ(WS-PRONSET-INDEX)
+               MOVE "Y" TO WS-MATCH-SW
+               MOVE PRONSET-FILE-CODE(WS-PRONSET-INDEX)
+                 TO WS-MATCHED-FILE-CODE
+             END-IF
+           END-PERFORM.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-RECORDS-PROCESSED TO CK-RECORD.
+           WRITE CK-RECORD.
+           CLOSE CHECKPOINT-FILE.
