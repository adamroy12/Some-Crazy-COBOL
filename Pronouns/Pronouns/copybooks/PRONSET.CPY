@@ -0,0 +1,11 @@
+       01 PRONSET-INIT-VALUES.
+         05 FILLER PIC X(25) VALUE "she     her     hers    S".
+         05 FILLER PIC X(25) VALUE "he      him     his     H".
+         05 FILLER PIC X(25) VALUE "they    them    their   T".
+       01 PRONSET-TABLE REDEFINES PRONSET-INIT-VALUES.
+         05 PRONSET-ENTRY OCCURS 3 TIMES.
+           10 PRONSET-NOM PIC X(8).
+           10 PRONSET-OBJ PIC X(8).
+           10 PRONSET-POSS PIC X(8).
+           10 PRONSET-FILE-CODE PIC X(1).
+       01 PRONSET-COUNT PIC 9(2) VALUE 3.
