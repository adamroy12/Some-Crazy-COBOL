@@ -0,0 +1,12 @@
+           05 AL-DATE PIC 9(8).
+           05 AL-TIME PIC 9(8).
+           05 AL-OPERATOR-ID PIC X(8).
+           05 AL-TERMINAL-ID PIC X(8).
+           05 AL-ACTION PIC X(6).
+           05 AL-NAME PIC X(20).
+           05 AL-BEFORE-NOM PIC X(8).
+           05 AL-BEFORE-OBJ PIC X(8).
+           05 AL-BEFORE-POSS PIC X(8).
+           05 AL-AFTER-NOM PIC X(8).
+           05 AL-AFTER-OBJ PIC X(8).
+           05 AL-AFTER-POSS PIC X(8).
