@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "badge-extract".
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT SHE-PEOPLE-FILE ASSIGN TO "sheherpeople.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT HE-PEOPLE-FILE ASSIGN TO "hethempeople.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT THEY-PEOPLE-FILE ASSIGN TO "theythempeople.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OTHER-PEOPLE-FILE
+                 ASSIGN TO "otherpronounpeople.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT BADGE-FEED-FILE ASSIGN TO "badgefeed.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD SHE-PEOPLE-FILE.
+           01 RC-SHE-PERSON.
+             05 RC-SHE-NAME PIC X(20).
+             05 RC-SHE-PRONOUN-NOM PIC X(8).
+             05 RC-SHE-PRONOUN-OBJ PIC X(8).
+             05 RC-SHE-PRONOUN-POSS PIC X(8).
+           FD HE-PEOPLE-FILE.
+           01 RC-HE-PERSON.
+             05 RC-HE-NAME PIC X(20).
+             05 RC-HE-PRONOUN-NOM PIC X(8).
+             05 RC-HE-PRONOUN-OBJ PIC X(8).
+             05 RC-HE-PRONOUN-POSS PIC X(8).
+           FD THEY-PEOPLE-FILE.
+           01 RC-THEY-PERSON.
+             05 RC-THEY-NAME PIC X(20).
+             05 RC-THEY-PRONOUN-NOM PIC X(8).
+             05 RC-THEY-PRONOUN-OBJ PIC X(8).
+             05 RC-THEY-PRONOUN-POSS PIC X(8).
+           FD OTHER-PEOPLE-FILE.
+           01 RC-OTHER-PERSON.
+             05 RC-OTHER-NAME PIC X(20).
+             05 RC-OTHER-PRONOUN-NOM PIC X(8).
+             05 RC-OTHER-PRONOUN-OBJ PIC X(8).
+             05 RC-OTHER-PRONOUN-POSS PIC X(8).
+           FD BADGE-FEED-FILE.
+           01 BG-RECORD.
+             05 BG-SEQUENCE PIC 9(6).
+             05 BG-RECORD-TYPE PIC X(2).
+             05 BG-NAME PIC X(20).
+             05 BG-PRONOUN-LINE PIC X(17).
+             05 FILLER PIC X(5).
+       WORKING-STORAGE SECTION.
+           01 WS-SHE-IS-ENDED PIC 9.
+           01 WS-HE-IS-ENDED PIC 9.
+           01 WS-THEY-IS-ENDED PIC 9.
+           01 WS-OTHER-IS-ENDED PIC 9.
+           01 WS-BADGE-SEQUENCE PIC 9(6).
+           01 WS-BADGE-NAME PIC X(20).
+           01 WS-BADGE-NOM PIC X(8).
+           01 WS-BADGE-OBJ PIC X(8).
+       PROCEDURE DIVISION.
+           MOVE 0 TO WS-BADGE-SEQUENCE.
+           OPEN OUTPUT BADGE-FEED-FILE.
+
+           PERFORM PROCESS-SHE-PEOPLE-FILE.
+           PERFORM PROCESS-HE-PEOPLE-FILE.
+           PERFORM PROCESS-THEY-PEOPLE-FILE.
+           PERFORM PROCESS-OTHER-PEOPLE-FILE.
+
+           CLOSE BADGE-FEED-FILE.
+           STOP RUN.
+
+       PROCESS-SHE-PEOPLE-FILE.
+           MOVE 0 TO WS-SHE-IS-ENDED.
+           OPEN INPUT SHE-PEOPLE-FILE.
+           PERFORM UNTIL WS-SHE-IS-ENDED = 1
+             READ SHE-PEOPLE-FILE
+               NOT AT END
+                 MOVE RC-SHE-NAME TO WS-BADGE-NAME
+                 MOVE RC-SHE-PRONOUN-NOM TO WS-BADGE-NOM
+                 MOVE RC-SHE-PRONOUN-OBJ TO WS-BADGE-OBJ
+                 PERFORM WRITE-BADGE-RECORD
+               AT END
+                 MOVE 1 TO WS-SHE-IS-ENDED
+             END-READ
+           END-PERFORM.
+           CLOSE SHE-PEOPLE-FILE.
+
+       PROCESS-HE-PEOPLE-FILE.
+           MOVE 0 TO WS-HE-IS-ENDED.
+           OPEN INPUT HE-PEOPLE-FILE.
+           PERFORM UNTIL WS-HE-IS-ENDED = 1
+             READ HE-PEOPLE-FILE
+               NOT AT END
+                 MOVE RC-HE-NAME TO WS-BADGE-NAME
+                 MOVE RC-HE-PRONOUN-NOM TO WS-BADGE-NOM
+                 MOVE RC-HE-PRONOUN-OBJ TO WS-BADGE-OBJ
+                 PERFORM WRITE-BADGE-RECORD
+               AT END
+                 MOVE 1 TO WS-HE-IS-ENDED
+             END-READ
+           END-PERFORM.
+           CLOSE HE-PEOPLE-FILE.
+
+       PROCESS-THEY-PEOPLE-FILE.
+           MOVE 0 TO WS-THEY-IS-ENDED.
+           OPEN INPUT THEY-PEOPLE-FILE.
+           PERFORM UNTIL WS-THEY-IS-ENDED = 1
+             READ THEY-PEOPLE-FILE
+               NOT AT END
+                 MOVE RC-THEY-NAME TO WS-BADGE-NAME
+                 MOVE RC-THEY-PRONOUN-NOM TO WS-BADGE-NOM
+                 MOVE RC-THEY-PRONOUN-OBJ TO WS-BADGE-OBJ
+                 PERFORM WRITE-BADGE-RECORD
+               AT END
+                 MOVE 1 TO WS-THEY-IS-ENDED
+             END-READ
+           END-PERFORM.
+           CLOSE THEY-PEOPLE-FILE.
+
+       PROCESS-OTHER-PEOPLE-FILE.
+           MOVE 0 TO WS-OTHER-IS-ENDED.
+           OPEN INPUT OTHER-PEOPLE-FILE.
+           PERFORM UNTIL WS-OTHER-IS-ENDED = 1
+             READ OTHER-PEOPLE-FILE
+               NOT AT END
+                 MOVE RC-OTHER-NAME TO WS-BADGE-NAME
+                 MOVE RC-OTHER-PRONOUN-NOM TO WS-BADGE-NOM
+                 MOVE RC-OTHER-PRONOUN-OBJ TO WS-BADGE-OBJ
+                 PERFORM WRITE-BADGE-RECORD
+               AT END
+                 MOVE 1 TO WS-OTHER-IS-ENDED
+             END-READ
+           END-PERFORM.
+           CLOSE OTHER-PEOPLE-FILE.
+
+       WRITE-BADGE-RECORD.
+           ADD 1 TO WS-BADGE-SEQUENCE.
+           MOVE SPACES TO BG-RECORD.
+           MOVE WS-BADGE-SEQUENCE TO BG-SEQUENCE.
+           MOVE "01" TO BG-RECORD-TYPE.
+           MOVE WS-BADGE-NAME TO BG-NAME.
+           STRING WS-BADGE-NOM DELIMITED BY SPACE
+                  "/" DELIMITED BY SIZE
+                  WS-BADGE-OBJ DELIMITED BY SPACE
+             INTO BG-PRONOUN-LINE
+           END-STRING.
+           WRITE BG-RECORD.
