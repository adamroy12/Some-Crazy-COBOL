@@ -1,11 +1,80 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "main-program".
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT EXCEPTION-REPORT-FILE
+                 ASSIGN TO "pronounexceptions.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-EX-FILE-STATUS.
+               SELECT COHORT-INTAKE-FILE
+                 ASSIGN TO "cohortintake.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-CI-FILE-STATUS.
+               SELECT AUDIT-LOG-FILE
+                 ASSIGN TO "peopleaudit.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-AL-FILE-STATUS.
        DATA DIVISION.
+           FILE SECTION.
+           FD EXCEPTION-REPORT-FILE.
+           01 EX-RECORD PIC X(100).
+           FD AUDIT-LOG-FILE.
+           01 AL-RECORD.
+             COPY "AUDITLOG.CPY".
+           FD COHORT-INTAKE-FILE.
+           01 CI-RECORD.
+             05 CI-NAME PIC X(20).
+             05 CI-PRONOUN-NOM PIC X(8).
+             05 CI-PRONOUN-OBJ PIC X(8).
+             05 CI-PRONOUN-POSS PIC X(8).
        WORKING-STORAGE SECTION.
+           COPY "PRONSET.CPY".
+           01 WS-INTAKE-MODE PIC X(1).
+             88 BATCH-INTAKE-REQUESTED VALUE "B" "b".
+           01 WS-COHORT-IS-ENDED PIC 9.
            01 WS-NAME PIC X(20).
-           01 WS-PRONOUN-NOM PIC X(5).
-           01 WS-PRONOUN-OBJ PIC X(5).
+           01 WS-PRONOUN-NOM PIC X(8).
+           01 WS-PRONOUN-OBJ PIC X(8).
+           01 WS-PRONOUN-POSS PIC X(8).
+           01 WS-ENTRY-IS-VALID PIC X(1).
+             88 ENTRY-IS-VALID VALUE "Y".
+             88 ENTRY-IS-INVALID VALUE "N".
+           01 WS-REJECT-REASON PIC X(30).
+           01 WS-UPPER-NOM PIC X(8).
+           01 WS-UPPER-OBJ PIC X(8).
+           01 WS-UPPER-POSS PIC X(8).
+           01 WS-EX-FILE-STATUS PIC X(2).
+           01 WS-AL-FILE-STATUS PIC X(2).
+           01 WS-CI-FILE-STATUS PIC X(2).
+           01 WS-OPERATOR-ID PIC X(8).
+           01 WS-TERMINAL-ID PIC X(8).
+           01 WS-PRONSET-INDEX PIC 9(2).
+           01 WS-PRONSET-UPPER-NOM PIC X(8).
+           01 WS-PRONSET-UPPER-OBJ PIC X(8).
+           01 WS-PRONSET-UPPER-POSS PIC X(8).
+           01 WS-EXACT-MATCH-SW PIC X(1).
+             88 EXACT-MATCH-FOUND VALUE "Y".
+           01 WS-CASE-MATCH-SW PIC X(1).
+             88 CASE-MATCH-FOUND VALUE "Y".
+           01 WS-NOM-OBJ-MATCH-SW PIC X(1).
+             88 NOM-OBJ-MATCH-FOUND VALUE "Y".
+           01 WS-NOM-RECOGNIZED-SW PIC X(1).
+             88 NOM-WAS-RECOGNIZED VALUE "Y".
        PROCEDURE DIVISION.
+           DISPLAY "ENTER I FOR INTERACTIVE ENTRY OR B FOR BATCH "
+               "COHORT INTAKE :" WITH NO ADVANCING.
+           ACCEPT WS-INTAKE-MODE.
+
+           IF BATCH-INTAKE-REQUESTED
+             PERFORM PROCESS-BATCH-INTAKE
+           ELSE
+             PERFORM PROCESS-INTERACTIVE-ENTRY
+           END-IF.
+
+           STOP RUN.
+
+       PROCESS-INTERACTIVE-ENTRY.
            DISPLAY "Please enter your name :" WITH NO ADVANCING.
            ACCEPT WS-NAME.
            DISPLAY "What's your nominative pronoun :"
@@ -13,5 +82,163 @@
            ACCEPT WS-PRONOUN-NOM.
            DISPLAY "What's your object pronoun :" WITH NO ADVANCING.
            ACCEPT WS-PRONOUN-OBJ.
-           CALL "pronoun-writer" USING WS-NAME WS-PRONOUN-NOM
-           WS-PRONOUN-OBJ.
+           DISPLAY "What's your possessive pronoun :"
+               WITH NO ADVANCING.
+           ACCEPT WS-PRONOUN-POSS.
+
+           PERFORM VALIDATE-AND-WRITE-ENTRY.
+
+       PROCESS-BATCH-INTAKE.
+           MOVE 0 TO WS-COHORT-IS-ENDED.
+           OPEN INPUT COHORT-INTAKE-FILE.
+           IF WS-CI-FILE-STATUS = "35"
+             DISPLAY "COHORT INTAKE FILE NOT FOUND - "
+                 "NO RECORDS PROCESSED"
+             MOVE 1 TO WS-COHORT-IS-ENDED
+           END-IF.
+           PERFORM UNTIL WS-COHORT-IS-ENDED = 1
+             READ COHORT-INTAKE-FILE
+               NOT AT END
+                 MOVE CI-NAME TO WS-NAME
+                 MOVE CI-PRONOUN-NOM TO WS-PRONOUN-NOM
+                 MOVE CI-PRONOUN-OBJ TO WS-PRONOUN-OBJ
+                 MOVE CI-PRONOUN-POSS TO WS-PRONOUN-POSS
+                 PERFORM VALIDATE-AND-WRITE-ENTRY
+               AT END
+                 MOVE 1 TO WS-COHORT-IS-ENDED
+             END-READ
+           END-PERFORM.
+           IF WS-CI-FILE-STATUS NOT = "35"
+             CLOSE COHORT-INTAKE-FILE
+           END-IF.
+
+       VALIDATE-AND-WRITE-ENTRY.
+           PERFORM VALIDATE-PRONOUN-ENTRY.
+
+           IF ENTRY-IS-VALID
+             CALL "pronoun-writer" USING WS-NAME WS-PRONOUN-NOM
+             WS-PRONOUN-OBJ WS-PRONOUN-POSS
+             PERFORM WRITE-AUDIT-LOG-ENTRY
+           ELSE
+             PERFORM REPORT-REJECTED-ENTRY
+           END-IF.
+
+       VALIDATE-PRONOUN-ENTRY.
+           MOVE "Y" TO WS-ENTRY-IS-VALID.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF WS-NAME = SPACES
+             MOVE "N" TO WS-ENTRY-IS-VALID
+             MOVE "MISSING NAME" TO WS-REJECT-REASON
+           END-IF.
+
+           IF ENTRY-IS-VALID
+             AND (WS-PRONOUN-NOM = SPACES OR WS-PRONOUN-OBJ = SPACES
+                  OR WS-PRONOUN-POSS = SPACES)
+             MOVE "N" TO WS-ENTRY-IS-VALID
+             MOVE "MISSING PRONOUN" TO WS-REJECT-REASON
+           END-IF.
+
+           IF ENTRY-IS-VALID
+             PERFORM CHECK-KNOWN-PRONOUN-SET
+           END-IF.
+
+       CHECK-KNOWN-PRONOUN-SET.
+           MOVE "N" TO WS-EXACT-MATCH-SW.
+           MOVE "N" TO WS-CASE-MATCH-SW.
+           MOVE "N" TO WS-NOM-OBJ-MATCH-SW.
+           MOVE "N" TO WS-NOM-RECOGNIZED-SW.
+           MOVE FUNCTION UPPER-CASE(WS-PRONOUN-NOM) TO WS-UPPER-NOM.
+           MOVE FUNCTION UPPER-CASE(WS-PRONOUN-OBJ) TO WS-UPPER-OBJ.
+           MOVE FUNCTION UPPER-CASE(WS-PRONOUN-POSS) TO WS-UPPER-POSS.
+
+           PERFORM VARYING WS-PRONSET-INDEX FROM 1 BY 1
+               UNTIL WS-PRONSET-INDEX > PRONSET-COUNT
+             IF WS-PRONOUN-NOM = PRONSET-NOM(WS-PRONSET-INDEX)
+                AND WS-PRONOUN-OBJ
+                  = PRONSET-OBJ(WS-PRONSET-INDEX)
+               MOVE "Y" TO WS-NOM-OBJ-MATCH-SW
+               IF WS-PRONOUN-POSS = PRONSET-POSS(WS-PRONSET-INDEX)
+                 MOVE "Y" TO WS-EXACT-MATCH-SW
+               END-IF
+             END-IF
+             MOVE FUNCTION UPPER-CASE(PRONSET-NOM(WS-PRONSET-INDEX))
+               TO WS-PRONSET-UPPER-NOM
+             MOVE FUNCTION UPPER-CASE(PRONSET-OBJ(WS-PRONSET-INDEX))
+               TO WS-PRONSET-UPPER-OBJ
+             MOVE FUNCTION UPPER-CASE(PRONSET-POSS(WS-PRONSET-INDEX))
+               TO WS-PRONSET-UPPER-POSS
+             IF WS-UPPER-NOM = WS-PRONSET-UPPER-NOM
+               AND WS-UPPER-OBJ = WS-PRONSET-UPPER-OBJ
+               AND WS-UPPER-POSS = WS-PRONSET-UPPER-POSS
+               MOVE "Y" TO WS-CASE-MATCH-SW
+             END-IF
+             IF WS-UPPER-NOM = WS-PRONSET-UPPER-NOM
+               MOVE "Y" TO WS-NOM-RECOGNIZED-SW
+             END-IF
+           END-PERFORM.
+
+           IF EXACT-MATCH-FOUND
+             CONTINUE
+           ELSE
+             IF CASE-MATCH-FOUND
+               MOVE "N" TO WS-ENTRY-IS-VALID
+               MOVE "CASE MISMATCH" TO WS-REJECT-REASON
+             ELSE
+               IF NOM-OBJ-MATCH-FOUND
+                 MOVE "N" TO WS-ENTRY-IS-VALID
+                 MOVE "MISMATCHED POSSESSIVE PRONOUN"
+                   TO WS-REJECT-REASON
+               ELSE
+                 IF NOM-WAS-RECOGNIZED
+                   MOVE "N" TO WS-ENTRY-IS-VALID
+                   MOVE "MISMATCHED PRONOUN PAIR" TO WS-REJECT-REASON
+                 ELSE
+                   MOVE "N" TO WS-ENTRY-IS-VALID
+                   MOVE "UNRECOGNIZED PRONOUN SET" TO WS-REJECT-REASON
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
+
+       REPORT-REJECTED-ENTRY.
+           OPEN EXTEND EXCEPTION-REPORT-FILE.
+           IF WS-EX-FILE-STATUS = "35"
+             OPEN OUTPUT EXCEPTION-REPORT-FILE
+           END-IF.
+           MOVE SPACES TO EX-RECORD.
+           STRING WS-NAME DELIMITED BY SIZE
+                  " NOM=" DELIMITED BY SIZE
+                  WS-PRONOUN-NOM DELIMITED BY SIZE
+                  " OBJ=" DELIMITED BY SIZE
+                  WS-PRONOUN-OBJ DELIMITED BY SIZE
+                  " POSS=" DELIMITED BY SIZE
+                  WS-PRONOUN-POSS DELIMITED BY SIZE
+                  " REASON=" DELIMITED BY SIZE
+                  WS-REJECT-REASON DELIMITED BY SIZE
+             INTO EX-RECORD
+           END-STRING.
+           WRITE EX-RECORD.
+           CLOSE EXCEPTION-REPORT-FILE.
+           DISPLAY "ENTRY REJECTED - " WS-REJECT-REASON.
+
+       WRITE-AUDIT-LOG-ENTRY.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+           ACCEPT WS-TERMINAL-ID FROM ENVIRONMENT "TERMINAL".
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AL-FILE-STATUS = "35"
+             OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE SPACES TO AL-RECORD.
+           ACCEPT AL-DATE FROM DATE YYYYMMDD.
+           ACCEPT AL-TIME FROM TIME.
+           MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID.
+           MOVE WS-TERMINAL-ID TO AL-TERMINAL-ID.
+           MOVE "ADD" TO AL-ACTION.
+           MOVE WS-NAME TO AL-NAME.
+           MOVE SPACES TO AL-BEFORE-NOM AL-BEFORE-OBJ AL-BEFORE-POSS.
+           MOVE WS-PRONOUN-NOM TO AL-AFTER-NOM.
+           MOVE WS-PRONOUN-OBJ TO AL-AFTER-OBJ.
+           MOVE WS-PRONOUN-POSS TO AL-AFTER-POSS.
+           WRITE AL-RECORD.
+           CLOSE AUDIT-LOG-FILE.
