@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "pronoun-summary".
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT F-PEOPLE-FILE ASSIGN TO "people.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT SUMMARY-REPORT-FILE
+                 ASSIGN TO "pronounsummary.dat"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-PEOPLE-FILE.
+           01 RC-PERSON.
+             05 RC-PERSON-NAME PIC X(20).
+             05 RC-PERSON-PRONOUN.
+               10 RC-PERSON-PRONOUN-NOM PIC X(8).
+               10 RC-PERSON-PRONOUN-OBJ PIC X(8).
+               10 RC-PERSON-PRONOUN-POSS PIC X(8).
+           FD SUMMARY-REPORT-FILE.
+           01 SR-RECORD PIC X(40).
+       WORKING-STORAGE SECTION.
+           COPY "PRONSET.CPY".
+           01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-PRONSET-INDEX PIC 9(2).
+           01 WS-MATCHED-FILE-CODE PIC X(1).
+           01 WS-MATCH-SW PIC X(1).
+             88 MATCH-WAS-FOUND VALUE "Y".
+           01 WS-SHE-HER-COUNT PIC 9(6).
+           01 WS-HE-HIM-COUNT PIC 9(6).
+           01 WS-THEY-THEM-COUNT PIC 9(6).
+           01 WS-OTHER-COUNT PIC 9(6).
+           01 WS-PRINT-COUNT PIC ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+           OPEN INPUT F-PEOPLE-FILE.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           MOVE 0 TO WS-SHE-HER-COUNT.
+           MOVE 0 TO WS-HE-HIM-COUNT.
+           MOVE 0 TO WS-THEY-THEM-COUNT.
+           MOVE 0 TO WS-OTHER-COUNT.
+
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+             READ F-PEOPLE-FILE
+               NOT AT END
+                 PERFORM MATCH-PRONOUN-SET
+                 IF MATCH-WAS-FOUND
+                   EVALUATE WS-MATCHED-FILE-CODE
+                     WHEN "S"
+                       ADD 1 TO WS-SHE-HER-COUNT
+                     WHEN "H"
+                       ADD 1 TO WS-HE-HIM-COUNT
+                     WHEN "T"
+                       ADD 1 TO WS-THEY-THEM-COUNT
+                     WHEN OTHER
+                       ADD 1 TO WS-OTHER-COUNT
+                   END-EVALUATE
+                 ELSE
+                   ADD 1 TO WS-OTHER-COUNT
+                 END-IF
+               AT END
+                   MOVE 1 TO WS-FILE-IS-ENDED
+             END-READ
+           END-PERFORM.
+
+           PERFORM WRITE-SUMMARY-LINE.
+
+           CLOSE F-PEOPLE-FILE.
+           CLOSE SUMMARY-REPORT-FILE.
+           STOP RUN.
+
+       MATCH-PRONOUN-SET.
+           MOVE "N" TO WS-MATCH-SW.
+           MOVE SPACES TO WS-MATCHED-FILE-CODE.
+           PERFORM VARYING WS-PRONSET-INDEX FROM 1 BY 1
+               UNTIL WS-PRONSET-INDEX > PRONSET-COUNT
+             IF RC-PERSON-PRONOUN-NOM = PRONSET-NOM(WS-PRONSET-INDEX)
+                AND RC-PERSON-PRONOUN-OBJ
+                  = PRONSET-OBJ(WS-PRONSET-INDEX)
+               MOVE "Y" TO WS-MATCH-SW
+               MOVE PRONSET-FILE-CODE(WS-PRONSET-INDEX)
+                 TO WS-MATCHED-FILE-CODE
+             END-IF
+           END-PERFORM.
+
+       WRITE-SUMMARY-LINE.
+           MOVE WS-SHE-HER-COUNT TO WS-PRINT-COUNT.
+           MOVE SPACES TO SR-RECORD.
+           STRING "SHE/HER        " DELIMITED BY SIZE
+                  WS-PRINT-COUNT DELIMITED BY SIZE
+             INTO SR-RECORD
+           END-STRING.
+           WRITE SR-RECORD.
+           DISPLAY SR-RECORD.
+
+           MOVE WS-HE-HIM-COUNT TO WS-PRINT-COUNT.
+           MOVE SPACES TO SR-RECORD.
+           STRING "HE/HIM         " DELIMITED BY SIZE
+                  WS-PRINT-COUNT DELIMITED BY SIZE
+             INTO SR-RECORD
+           END-STRING.
+           WRITE SR-RECORD.
+           DISPLAY SR-RECORD.
+
+           MOVE WS-THEY-THEM-COUNT TO WS-PRINT-COUNT.
+           MOVE SPACES TO SR-RECORD.
+           STRING "THEY/THEM      " DELIMITED BY SIZE
+                  WS-PRINT-COUNT DELIMITED BY SIZE
+             INTO SR-RECORD
+           END-STRING.
+           WRITE SR-RECORD.
+           DISPLAY SR-RECORD.
+
+           MOVE WS-OTHER-COUNT TO WS-PRINT-COUNT.
+           MOVE SPACES TO SR-RECORD.
+           STRING "OTHER/UNMATCHED" DELIMITED BY SIZE
+                  WS-PRINT-COUNT DELIMITED BY SIZE
+             INTO SR-RECORD
+           END-STRING.
+           WRITE SR-RECORD.
+           DISPLAY SR-RECORD.
